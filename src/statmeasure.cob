@@ -1,294 +1,1456 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. STATMEASURE.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-FILENAME
-        ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  INPUT-FILE.
-01  INPUT-RECORD          PIC X(20).
-
-WORKING-STORAGE SECTION.
-01  WS-FILENAME           PIC X(100).
-01  WS-INPUT-VALUE        PIC S9(6)V99.
-01  WS-TEMP-RECORD        PIC X(20).
-01  WS-EOF-FLAG           PIC 9 VALUE 0.
-    88  END-OF-FILE       VALUE 1.
-
-01  WS-COUNTERS.
-    05  WS-DATA-COUNT     PIC 9(5) VALUE ZERO.
-    05  WS-POS-COUNT      PIC 9(5) VALUE ZERO.
-    05  WS-NON-ZERO-COUNT PIC 9(5) VALUE ZERO.
-
-01  WS-STATS.
-    05  WS-SUM            PIC S9(12)V9(6) VALUE ZERO.
-    05  WS-MEAN           PIC S9(9)V9(6) VALUE ZERO.
-    05  WS-SQUARED-SUM    PIC S9(18)V9(6) VALUE ZERO.
-    05  WS-VARIANCE       PIC S9(9)V9(6) VALUE ZERO.
-    05  WS-STD-DEV        PIC S9(9)V9(6) VALUE ZERO.
-    05  WS-RMS            PIC S9(9)V9(6) VALUE ZERO.
-    05  WS-LOG-SUM        PIC S9(12)V9(6) VALUE ZERO.
-    05  WS-GEO-MEAN       PIC S9(9)V9(6) VALUE ZERO.
-    05  WS-RECIPROCAL-SUM PIC S9(12)V9(12) VALUE ZERO.
-    05  WS-HARM-MEAN      PIC S9(9)V9(6) VALUE ZERO.
-    05  WS-CALC-TEMP      PIC S9(12)V9(6) VALUE ZERO.
-    05  WS-VARIANCE-TEMP  PIC S9(12)V9(6) VALUE ZERO.
-
-01  WS-ERROR-FLAGS.
-    05  WS-GEO-MEAN-ERROR PIC 9 VALUE 0.
-        88  GEO-MEAN-ERROR VALUE 1.
-    05  WS-HARM-MEAN-ERROR PIC 9 VALUE 0.
-        88  HARM-MEAN-ERROR VALUE 1.
-
-*> Added for error tracking
-01  WS-CONVERSION-ERROR   PIC 9 VALUE 0.
-    88  CONVERSION-ERROR  VALUE 1.
-
-01  WS-ADDITIONAL-STATS.
-    05  WS-MIN-VALUE      PIC S9(6)V99 VALUE 999999.99.
-    05  WS-MAX-VALUE      PIC S9(6)V99 VALUE -999999.99.
-    05  WS-RANGE          PIC S9(6)V99 VALUE ZERO.
-    05  WS-COEF-VAR       PIC 9(3)V99 VALUE ZERO.
-    05  WS-MEDIAN         PIC S9(6)V99 VALUE ZERO.
-
-*> For median calculation 
-01  WS-DATA-ARRAY.
-    05  WS-X              PIC S9(6)V99 OCCURS 1 TO 10000 TIMES
-                          DEPENDING ON WS-DATA-COUNT.
-01  WS-SORT-VARS.
-    05  WS-I              PIC 9(5) VALUE ZERO.
-    05  WS-J              PIC 9(5) VALUE ZERO.
-    05  WS-SORT-TEMP      PIC S9(6)V99 VALUE ZERO.
-
-*> Add debug variables
-01  WS-DEBUG.
-    05  WS-DEBUG-FLAG     PIC 9 VALUE 0.
-        88  DEBUG-MODE    VALUE 1.
-
-PROCEDURE DIVISION.
-MAIN-LOGIC.
-    PERFORM INITIALIZATION.
-    PERFORM PROCESS-DATA.
-    PERFORM CALCULATE-STATISTICS.
-    PERFORM CALCULATE-ADDITIONAL-STATS.
-    PERFORM DISPLAY-RESULTS.
-    STOP RUN.
-
-INITIALIZATION.
-    DISPLAY "STATISTICAL MEASURES PROGRAM".
-    DISPLAY "============================".
-    DISPLAY "Enter the input file name: " WITH NO ADVANCING.
-    ACCEPT WS-FILENAME.
-    
-    OPEN INPUT INPUT-FILE.
-    IF RETURN-CODE NOT = 0
-        DISPLAY "Error opening file: " WS-FILENAME
-        STOP RUN
-    END-IF.
-
-PROCESS-DATA.
-    PERFORM UNTIL END-OF-FILE
-        READ INPUT-FILE INTO WS-TEMP-RECORD
-            AT END
-                SET END-OF-FILE TO TRUE
-            NOT AT END
-                MOVE WS-TEMP-RECORD TO INPUT-RECORD
-                PERFORM PROCESS-RECORD
-        END-READ
-    END-PERFORM.
-    CLOSE INPUT-FILE.
-
-PROCESS-RECORD.
-    *> Direct computation with error handling
-    COMPUTE WS-INPUT-VALUE = FUNCTION NUMVAL(INPUT-RECORD)
-    ON SIZE ERROR
-        DISPLAY "Error converting value: " INPUT-RECORD
-        SET CONVERSION-ERROR TO TRUE
-        EXIT PARAGRAPH
-    END-COMPUTE.
-    
-    ADD 1 TO WS-DATA-COUNT.
-    ADD WS-INPUT-VALUE TO WS-SUM.
-    
-    COMPUTE WS-SQUARED-SUM = WS-SQUARED-SUM + 
-            (WS-INPUT-VALUE * WS-INPUT-VALUE)
-    ON SIZE ERROR
-        DISPLAY "Overflow in squared sum calculation"
-    END-COMPUTE.
-    
-    *> Validate before processing for geometric mean
-    IF WS-INPUT-VALUE > 0
-        ADD 1 TO WS-POS-COUNT
-        COMPUTE WS-LOG-SUM = WS-LOG-SUM + 
-                FUNCTION LOG(WS-INPUT-VALUE)
-        ON SIZE ERROR
-            DISPLAY "Error calculating logarithm for: " WS-INPUT-VALUE
-        END-COMPUTE
-    ELSE
-        SET GEO-MEAN-ERROR TO TRUE
-    END-IF.
-    
-    *> Validate before processing for harmonic mean
-    IF WS-INPUT-VALUE NOT = 0
-        ADD 1 TO WS-NON-ZERO-COUNT
-        *> Fix reciprocal calculation for harmonic mean
-        COMPUTE WS-CALC-TEMP = 1 / WS-INPUT-VALUE
-        ON SIZE ERROR
-            DISPLAY "Error calculating reciprocal for: " WS-INPUT-VALUE
-            SET HARM-MEAN-ERROR TO TRUE
-        NOT ON SIZE ERROR
-            ADD WS-CALC-TEMP TO WS-RECIPROCAL-SUM
-        END-COMPUTE
-    ELSE
-        SET HARM-MEAN-ERROR TO TRUE
-    END-IF.
-
-    *> Track min/max values
-    IF WS-DATA-COUNT = 1
-        MOVE WS-INPUT-VALUE TO WS-MIN-VALUE
-        MOVE WS-INPUT-VALUE TO WS-MAX-VALUE
-    ELSE
-        IF WS-INPUT-VALUE < WS-MIN-VALUE
-            MOVE WS-INPUT-VALUE TO WS-MIN-VALUE
-        END-IF
-        IF WS-INPUT-VALUE > WS-MAX-VALUE
-            MOVE WS-INPUT-VALUE TO WS-MAX-VALUE
-        END-IF
-    END-IF
-    
-    *> Store in array for median calculation
-    MOVE WS-INPUT-VALUE TO WS-X(WS-DATA-COUNT).
-
-CALCULATE-STATISTICS.
-    IF WS-DATA-COUNT > 0
-        PERFORM CALCULATE-MEAN
-        PERFORM CALCULATE-STD-DEV-SIMPLE
-        PERFORM CALCULATE-RMS
-        PERFORM CALCULATE-GEO-MEAN
-        PERFORM CALCULATE-HARM-MEAN
-    END-IF.
-
-CALCULATE-MEAN.
-    COMPUTE WS-MEAN = WS-SUM / WS-DATA-COUNT.
-
-*> Simpler standard deviation calculation
-CALCULATE-STD-DEV-SIMPLE.
-    COMPUTE WS-VARIANCE = (WS-SQUARED-SUM / WS-DATA-COUNT) - 
-                          (WS-MEAN * WS-MEAN).
-    COMPUTE WS-STD-DEV = FUNCTION SQRT(WS-VARIANCE).
-
-CALCULATE-RMS.
-    COMPUTE WS-RMS = FUNCTION SQRT(WS-SQUARED-SUM / WS-DATA-COUNT).
-
-CALCULATE-GEO-MEAN.
-    IF GEO-MEAN-ERROR OR WS-POS-COUNT = 0
-        MOVE 0 TO WS-GEO-MEAN
-    ELSE
-        COMPUTE WS-GEO-MEAN = FUNCTION EXP(WS-LOG-SUM / WS-POS-COUNT)
-    END-IF.
-
-CALCULATE-HARM-MEAN.
-    *> Debug output to verify values
-    IF DEBUG-MODE
-        DISPLAY "DEBUG: NON-ZERO-COUNT = " WS-NON-ZERO-COUNT
-        DISPLAY "DEBUG: RECIPROCAL-SUM = " WS-RECIPROCAL-SUM
-    END-IF.
-    
-    IF HARM-MEAN-ERROR OR WS-NON-ZERO-COUNT = 0
-        MOVE 0 TO WS-HARM-MEAN
-    ELSE
-        *> Ensure we avoid division by zero
-        IF WS-RECIPROCAL-SUM = 0
-            SET HARM-MEAN-ERROR TO TRUE
-            MOVE 0 TO WS-HARM-MEAN
-        ELSE
-            COMPUTE WS-HARM-MEAN = WS-NON-ZERO-COUNT / WS-RECIPROCAL-SUM
-            ON SIZE ERROR
-                DISPLAY "Error calculating harmonic mean"
-                SET HARM-MEAN-ERROR TO TRUE
-                MOVE 0 TO WS-HARM-MEAN
-            END-COMPUTE
-        END-IF
-    END-IF.
-
-CALCULATE-ADDITIONAL-STATS.
-    *> Calculate range
-    COMPUTE WS-RANGE = WS-MAX-VALUE - WS-MIN-VALUE.
-    
-    *> Calculate coefficient of variation (if mean is not zero)
-    IF WS-MEAN NOT = 0
-        COMPUTE WS-COEF-VAR = (WS-STD-DEV / WS-MEAN) * 100
-    END-IF.
-    
-    *> Calculate median
-    PERFORM SORT-DATA-ARRAY.
-    PERFORM CALCULATE-MEDIAN.
-
-SORT-DATA-ARRAY.
-    *> Simple bubble sort
-    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-DATA-COUNT - 1
-        PERFORM VARYING WS-J FROM 1 BY 1 
-                UNTIL WS-J > WS-DATA-COUNT - WS-I
-            IF WS-X(WS-J) > WS-X(WS-J + 1)
-                MOVE WS-X(WS-J) TO WS-SORT-TEMP
-                MOVE WS-X(WS-J + 1) TO WS-X(WS-J)
-                MOVE WS-SORT-TEMP TO WS-X(WS-J + 1)
-            END-IF
-        END-PERFORM
-    END-PERFORM.
-
-CALCULATE-MEDIAN.
-    IF FUNCTION MOD(WS-DATA-COUNT, 2) = 1
-        *> Odd number of elements
-        COMPUTE WS-I = (WS-DATA-COUNT + 1) / 2
-        MOVE WS-X(WS-I) TO WS-MEDIAN
-    ELSE
-        *> Even number of elements
-        COMPUTE WS-I = WS-DATA-COUNT / 2
-        COMPUTE WS-MEDIAN = (WS-X(WS-I) + WS-X(WS-I + 1)) / 2
-    END-IF.
-
-DISPLAY-RESULTS.
-    DISPLAY " ".
-    DISPLAY "STATISTICAL ANALYSIS RESULTS:".
-    DISPLAY "============================".
-    DISPLAY "Input file: " WS-FILENAME.
-    DISPLAY "Number of values processed: " WS-DATA-COUNT.
-    
-    IF WS-DATA-COUNT > 0
-        DISPLAY " "
-        DISPLAY "BASIC STATISTICS:"
-        IF CONVERSION-ERROR
-            DISPLAY "   Warning: Some values could not be processed correctly"
-        END-IF
-        DISPLAY "   Min: " WS-MIN-VALUE
-        DISPLAY "   Max: " WS-MAX-VALUE
-        DISPLAY "   Range: " WS-RANGE
-        DISPLAY "   Mean: " WS-MEAN
-        DISPLAY "   Median: " WS-MEDIAN
-        DISPLAY "   Standard Deviation: " WS-STD-DEV
-        DISPLAY "   Root Mean Square (RMS): " WS-RMS
-        
-        DISPLAY " "
-        DISPLAY "ADVANCED STATISTICS:"
-        
-        IF GEO-MEAN-ERROR
-            DISPLAY "   Geometric Mean: Could not calculate - " 
-                    "negative or zero values in dataset"
-        ELSE
-            DISPLAY "   Geometric Mean: " WS-GEO-MEAN
-        END-IF
-        
-        IF HARM-MEAN-ERROR
-            DISPLAY "   Harmonic Mean: Could not calculate - " 
-                    "zero values in dataset"
-        ELSE
-            DISPLAY "   Harmonic Mean: " WS-HARM-MEAN
-        END-IF
-    ELSE
-        DISPLAY "No data was processed."
-    END-IF. 
+IDENTIFICATION DIVISION.
+PROGRAM-ID. STATMEASURE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+    SELECT CONTROL-FILE ASSIGN TO "SYSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+    SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPNT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+*> Keyed so one feed can carry several sub-populations (branch,
+*> product code, etc.) that are control-broken in PROCESS-DATA
+FD  INPUT-FILE.
+01  INPUT-RECORD.
+    05  IR-KEY            PIC X(10).
+    05  IR-VALUE-TEXT     PIC X(10).
+    05  IR-WEIGHT-TEXT    PIC X(10).
+
+FD  REPORT-FILE.
+01  REPORT-RECORD         PIC X(132).
+
+*> Control cards read from the JCL SYSIN DD, one keyword=value
+*> card per line (e.g. FILE=MASTER.DAT, DEBUG=Y)
+FD  CONTROL-FILE.
+01  CONTROL-RECORD        PIC X(80).
+
+*> Rejected/unconvertible input records, sent back to the feed
+*> owner in place of a manual re-scan of the raw input
+FD  SUSPENSE-FILE.
+01  SUSPENSE-RECORD.
+    05  SR-FILENAME       PIC X(100).
+    05  FILLER            PIC X(2).
+    05  SR-ORIGINAL-TEXT  PIC X(30).
+    05  FILLER            PIC X(2).
+    05  SR-REASON-CODE    PIC X(4).
+    05  FILLER            PIC X(2).
+    05  SR-REASON-TEXT    PIC X(40).
+
+*> One control-totals line appended per run, for sign-off and
+*> reconciliation against the source feed's own record counts
+FD  AUDIT-FILE.
+01  AUDIT-RECORD.
+    05  AR-RUN-DATE       PIC X(10).
+    05  FILLER            PIC X(1).
+    05  AR-RUN-TIME       PIC X(8).
+    05  FILLER            PIC X(1).
+    05  AR-FILENAME       PIC X(100).
+    05  FILLER            PIC X(1).
+    05  AR-RECORDS-READ   PIC Z(6)9.
+    05  FILLER            PIC X(1).
+    05  AR-RECORDS-REJECTED PIC Z(6)9.
+    05  FILLER            PIC X(1).
+    05  AR-POSITIVE-COUNT PIC Z(6)9.
+    05  FILLER            PIC X(1).
+    05  AR-NON-ZERO-COUNT PIC Z(6)9.
+
+*> Holds enough of the running totals to resume a large-file run
+*> after an abend without re-summing records already processed;
+*> rewritten wholesale every WS-CHECKPOINT-INTERVAL records and
+*> cleared once a file finishes normally
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05  CP-FILENAME           PIC X(100).
+    05  CP-RECORD-COUNT       PIC 9(7).
+    05  CP-REJECT-COUNT       PIC 9(7).
+    05  CP-POS-COUNT          PIC 9(7).
+    05  CP-NON-ZERO-COUNT     PIC 9(7).
+    05  CP-SUM                PIC S9(12)V9(6).
+    05  CP-SQUARED-SUM        PIC S9(18)V9(6).
+    05  CP-LOG-SUM            PIC S9(12)V9(6).
+    05  CP-RECIPROCAL-SUM     PIC S9(12)V9(12).
+    05  CP-MIN-VALUE          PIC S9(6)V99.
+    05  CP-MAX-VALUE          PIC S9(6)V99.
+    05  CP-GEO-MEAN-ERROR     PIC 9.
+    05  CP-HARM-MEAN-ERROR    PIC 9.
+    05  CP-CONVERSION-ERROR   PIC 9.
+    05  CP-PREV-KEY           PIC X(10).
+    05  CP-WEIGHT-TOTAL         PIC S9(9)V9(6).
+    05  CP-WEIGHTED-SUM         PIC S9(12)V9(6).
+    05  CP-WEIGHTED-SQUARED-SUM PIC S9(18)V9(6).
+
+WORKING-STORAGE SECTION.
+01  WS-FILENAME           PIC X(100).
+
+*> Added for multi-file batch runs - one FILE= card per feed, taken
+*> in the order they appear on SYSIN
+01  WS-FILE-COUNT         PIC 9(2) VALUE ZERO.
+01  WS-FILE-INDEX         PIC 9(2) VALUE ZERO.
+
+*> Added so a restart of a multi-file batch does not reprocess (and
+*> re-audit) files that a prior, aborted run already finished - the
+*> checkpoint file is read once up front to find which file was in
+*> flight, and every file ahead of it in WS-FILE-LIST is skipped
+01  WS-CHECKPOINT-RESTART-FILENAME PIC X(100) VALUE SPACES.
+01  WS-SKIPPING-TO-CHECKPOINT-FLAG PIC 9 VALUE ZERO.
+    88  SKIPPING-TO-CHECKPOINT     VALUE 1.
+
+*> Set once, before REPORT-FILE/SUSPENSE-FILE are opened in
+*> INITIALIZATION, so a restarted batch appends to the report the
+*> aborted run already wrote instead of truncating it - unlike
+*> WS-SKIPPING-TO-CHECKPOINT-FLAG above, this one is never cleared
+*> once the loop starts, since it describes the whole run, not how
+*> far through the file list the loop has gotten
+01  WS-BATCH-RESTART-FLAG          PIC 9 VALUE ZERO.
+    88  BATCH-IS-RESTART           VALUE 1.
+01  WS-CHECKPOINT-FILE-FOUND-FLAG  PIC 9 VALUE ZERO.
+    88  CHECKPOINT-FILE-FOUND      VALUE 1.
+01  WS-FILE-LIST-TABLE.
+    05  WS-FILE-LIST      PIC X(100) OCCURS 1 TO 50 TIMES
+                          DEPENDING ON WS-FILE-COUNT.
+
+*> Per-file summary line, captured after each file's grand total is
+*> calculated, so a side-by-side comparison can be printed at the end
+01  WS-FILE-SUMMARY-TABLE.
+    05  WS-FILE-SUMMARY   OCCURS 1 TO 50 TIMES
+                          DEPENDING ON WS-FILE-COUNT.
+        10  FS-FILENAME       PIC X(100).
+        10  FS-COUNT          PIC 9(7).
+        10  FS-MEAN           PIC S9(6)V99.
+        10  FS-MEDIAN         PIC S9(6)V99.
+        10  FS-STD-DEV        PIC S9(6)V99.
+        10  FS-RANGE          PIC S9(6)V99.
+*> Set for a file skipped on a batch restart because an earlier pass
+*> already finished it - its real figures are in that pass's RPTOUT,
+*> not this one, so the comparison line says so instead of showing
+*> fabricated zeros next to genuinely-empty files
+        10  FS-SKIPPED        PIC 9 VALUE ZERO.
+            88  FS-WAS-SKIPPED VALUE 1.
+*> Set when the file's grand total came from a restarted run, whose
+*> sorted array only covers records read since the restart point -
+*> GRAND-TOTAL-PROCESSING zeroes WS-MEDIAN in that case as a
+*> placeholder, and that zero must not be mistaken for a real median
+*> in the comparison line
+        10  FS-MEDIAN-SUPPRESSED PIC 9 VALUE ZERO.
+            88  FS-MEDIAN-IS-SUPPRESSED VALUE 1.
+01  WS-INPUT-VALUE        PIC S9(6)V99.
+01  WS-WEIGHT-VALUE        PIC S9(6)V99.
+01  WS-TEMP-RECORD        PIC X(30).
+01  WS-EOF-FLAG           PIC 9 VALUE 0.
+    88  END-OF-FILE       VALUE 1.
+
+*> Added for control-break processing by key field
+01  WS-PREV-KEY           PIC X(10).
+01  WS-FIRST-RECORD-FLAG  PIC 9 VALUE 1.
+    88  FIRST-RECORD      VALUE 1.
+01  WS-BLOCK-LABEL        PIC X(40) VALUE SPACES.
+
+*> Added for SYSIN control-card parsing
+01  WS-SYSIN-EOF-FLAG     PIC 9 VALUE 0.
+    88  SYSIN-END-OF-FILE VALUE 1.
+01  WS-CONTROL-CARD       PIC X(80).
+01  WS-CONTROL-KEYWORD    PIC X(10).
+01  WS-CONTROL-VALUE      PIC X(70).
+01  WS-CONTROL-DELIM-POS  PIC 9(3) VALUE ZERO.
+
+01  WS-COUNTERS.
+    05  WS-DATA-COUNT     PIC 9(7) VALUE ZERO.
+    05  WS-POS-COUNT      PIC 9(7) VALUE ZERO.
+    05  WS-NON-ZERO-COUNT PIC 9(7) VALUE ZERO.
+
+01  WS-STATS.
+    05  WS-SUM            PIC S9(12)V9(6) VALUE ZERO.
+    05  WS-MEAN           PIC S9(9)V9(6) VALUE ZERO.
+    05  WS-SQUARED-SUM    PIC S9(18)V9(6) VALUE ZERO.
+    05  WS-VARIANCE       PIC S9(9)V9(6) VALUE ZERO.
+    05  WS-STD-DEV        PIC S9(9)V9(6) VALUE ZERO.
+    05  WS-RMS            PIC S9(9)V9(6) VALUE ZERO.
+    05  WS-LOG-SUM        PIC S9(12)V9(6) VALUE ZERO.
+    05  WS-GEO-MEAN       PIC S9(9)V9(6) VALUE ZERO.
+    05  WS-RECIPROCAL-SUM PIC S9(12)V9(12) VALUE ZERO.
+    05  WS-HARM-MEAN      PIC S9(9)V9(6) VALUE ZERO.
+    05  WS-CALC-TEMP      PIC S9(12)V9(6) VALUE ZERO.
+    05  WS-VARIANCE-TEMP  PIC S9(12)V9(6) VALUE ZERO.
+
+*> Added for weighted statistics - mirrors WS-SUM/WS-SQUARED-SUM but
+*> accumulated as value*weight so feeds with a unit count per row
+*> are not treated as one sample per row
+01  WS-WEIGHTED-STATS.
+    05  WS-WEIGHT-TOTAL         PIC S9(9)V9(6) VALUE ZERO.
+    05  WS-WEIGHTED-SUM         PIC S9(12)V9(6) VALUE ZERO.
+    05  WS-WEIGHTED-SQUARED-SUM PIC S9(18)V9(6) VALUE ZERO.
+    05  WS-WEIGHTED-MEAN        PIC S9(9)V9(6) VALUE ZERO.
+    05  WS-WEIGHTED-VARIANCE    PIC S9(9)V9(6) VALUE ZERO.
+    05  WS-WEIGHTED-STD-DEV     PIC S9(9)V9(6) VALUE ZERO.
+
+01  WS-ERROR-FLAGS.
+    05  WS-GEO-MEAN-ERROR PIC 9 VALUE 0.
+        88  GEO-MEAN-ERROR VALUE 1.
+    05  WS-HARM-MEAN-ERROR PIC 9 VALUE 0.
+        88  HARM-MEAN-ERROR VALUE 1.
+
+*> Added for error tracking
+01  WS-CONVERSION-ERROR   PIC 9 VALUE 0.
+    88  CONVERSION-ERROR  VALUE 1.
+
+*> Added for rejected-record tracking (not reset on a group break -
+*> it covers the whole run, same as the other GT- accumulators)
+01  WS-TOTAL-REJECT-COUNT PIC 9(7) VALUE ZERO.
+01  WS-NUMVAL-CHECK PIC 9(4) VALUE ZERO.
+01  WS-AUDIT-FILE-STATUS PIC XX VALUE ZEROS.
+01  WS-INPUT-FILE-STATUS PIC XX VALUE ZEROS.
+01  WS-REPORT-FILE-STATUS PIC XX VALUE ZEROS.
+01  WS-SUSPENSE-FILE-STATUS PIC XX VALUE ZEROS.
+01  WS-CONTROL-FILE-STATUS PIC XX VALUE ZEROS.
+
+*> Added for checkpoint/restart on large-file abends
+01  WS-CHECKPOINT-STATUS    PIC XX VALUE ZEROS.
+01  WS-CHECKPOINT-INTERVAL  PIC 9(7) VALUE 10000.
+01  WS-RESTART-SKIP-COUNT   PIC 9(7) VALUE ZERO.
+01  WS-RECORDS-READ-SO-FAR  PIC 9(7) VALUE ZERO.
+01  WS-RESTARTED-FLAG       PIC 9 VALUE ZERO.
+    88  RESTARTED-RUN       VALUE 1.
+
+*> Set alongside WS-RESTARTED-FLAG: the control-break group that was
+*> in progress at checkpoint time only has its post-restart records
+*> in the WS- accumulators (the pre-restart portion was never
+*> checkpointed), so the first group finished after a restart is
+*> flagged as partial; cleared the first time END-OF-GROUP uses it,
+*> since every group after that is accumulated fresh in full
+01  WS-GROUP-PARTIAL-FLAG   PIC 9 VALUE ZERO.
+    88  GROUP-PARTIAL       VALUE 1.
+
+01  WS-ADDITIONAL-STATS.
+    05  WS-MIN-VALUE      PIC S9(6)V99 VALUE 999999.99.
+    05  WS-MAX-VALUE      PIC S9(6)V99 VALUE -999999.99.
+    05  WS-RANGE          PIC S9(6)V99 VALUE ZERO.
+    05  WS-COEF-VAR       PIC 9(3)V99 VALUE ZERO.
+    05  WS-MEDIAN         PIC S9(6)V99 VALUE ZERO.
+
+*> Added for quartile/IQR/outlier analysis
+01  WS-QUARTILE-STATS.
+    05  WS-Q1-INDEX       PIC 9(7) VALUE ZERO.
+    05  WS-Q3-INDEX       PIC 9(7) VALUE ZERO.
+    05  WS-Q1             PIC S9(6)V99 VALUE ZERO.
+    05  WS-Q3             PIC S9(6)V99 VALUE ZERO.
+    05  WS-IQR            PIC S9(6)V99 VALUE ZERO.
+    05  WS-LOWER-FENCE    PIC S9(7)V99 VALUE ZERO.
+    05  WS-UPPER-FENCE    PIC S9(7)V99 VALUE ZERO.
+    05  WS-OUTLIER-COUNT  PIC 9(7) VALUE ZERO.
+
+*> Set when the grand-total block covers a restarted run; the sorted
+*> array only holds records read since the restart point, so median/
+*> quartile/outlier figures for the grand total would not cover the
+*> whole file and are suppressed rather than printed as if accurate
+01  WS-QUARTILES-SUPPRESSED-FLAG PIC 9 VALUE ZERO.
+    88  QUARTILES-SUPPRESSED VALUE 1.
+
+*> For median calculation 
+01  WS-DATA-ARRAY.
+    05  WS-X              PIC S9(6)V99 OCCURS 1 TO 1000000 TIMES
+                          DEPENDING ON WS-DATA-COUNT.
+01  WS-SORT-VARS.
+    05  WS-I              PIC 9(7) VALUE ZERO.
+    05  WS-J              PIC S9(7) VALUE ZERO.
+    05  WS-GAP            PIC 9(7) VALUE ZERO.
+    05  WS-SHIFT-DONE     PIC 9 VALUE ZERO.
+    05  WS-SORT-TEMP      PIC S9(6)V99 VALUE ZERO.
+
+*> Added for control-break grand totals - running accumulators that
+*> mirror WS-COUNTERS/WS-STATS/WS-ADDITIONAL-STATS/WS-DATA-ARRAY but
+*> are never reset on a group break
+01  GT-COUNTERS.
+    05  GT-DATA-COUNT     PIC 9(7) VALUE ZERO.
+    05  GT-POS-COUNT      PIC 9(7) VALUE ZERO.
+    05  GT-NON-ZERO-COUNT PIC 9(7) VALUE ZERO.
+
+01  GT-STATS.
+    05  GT-SUM            PIC S9(12)V9(6) VALUE ZERO.
+    05  GT-SQUARED-SUM    PIC S9(18)V9(6) VALUE ZERO.
+    05  GT-LOG-SUM        PIC S9(12)V9(6) VALUE ZERO.
+    05  GT-RECIPROCAL-SUM PIC S9(12)V9(12) VALUE ZERO.
+
+01  GT-WEIGHTED-STATS.
+    05  GT-WEIGHT-TOTAL         PIC S9(9)V9(6) VALUE ZERO.
+    05  GT-WEIGHTED-SUM         PIC S9(12)V9(6) VALUE ZERO.
+    05  GT-WEIGHTED-SQUARED-SUM PIC S9(18)V9(6) VALUE ZERO.
+
+01  GT-ERROR-FLAGS.
+    05  GT-GEO-MEAN-ERROR PIC 9 VALUE 0.
+        88  GT-GEO-ERROR  VALUE 1.
+    05  GT-HARM-MEAN-ERROR PIC 9 VALUE 0.
+        88  GT-HARM-ERROR VALUE 1.
+
+01  GT-CONVERSION-ERROR   PIC 9 VALUE 0.
+    88  GT-HAS-CONV-ERROR VALUE 1.
+
+01  GT-ADDITIONAL-STATS.
+    05  GT-MIN-VALUE      PIC S9(6)V99 VALUE 999999.99.
+    05  GT-MAX-VALUE      PIC S9(6)V99 VALUE -999999.99.
+
+01  GT-DATA-ARRAY.
+    05  GT-X              PIC S9(6)V99 OCCURS 1 TO 1000000 TIMES
+                          DEPENDING ON GT-DATA-COUNT.
+
+*> Add debug variables
+01  WS-DEBUG.
+    05  WS-DEBUG-FLAG     PIC 9 VALUE 0.
+        88  DEBUG-MODE    VALUE 1.
+
+*> Added for printed statistics report
+01  WS-REPORT-CONTROL.
+    05  WS-LINE-COUNT       PIC 9(3) VALUE ZERO.
+    05  WS-PAGE-COUNT       PIC 9(3) VALUE ZERO.
+    05  WS-LINES-PER-PAGE   PIC 9(3) VALUE 055.
+
+01  WS-RUN-TIMESTAMP        PIC X(21).
+01  WS-RUN-DATE-TEXT.
+    05  WS-RUN-YYYY         PIC X(4).
+    05  FILLER              PIC X VALUE "/".
+    05  WS-RUN-MM           PIC X(2).
+    05  FILLER              PIC X VALUE "/".
+    05  WS-RUN-DD           PIC X(2).
+
+*> Added for the per-run audit/control-totals log
+01  WS-RUN-CLOCK-TIME       PIC X(8).
+01  WS-RUN-TIME-TEXT.
+    05  WS-RUN-HH           PIC X(2).
+    05  FILLER              PIC X VALUE ":".
+    05  WS-RUN-MI           PIC X(2).
+    05  FILLER              PIC X VALUE ":".
+    05  WS-RUN-SS           PIC X(2).
+
+01  WS-PRINT-LINE           PIC X(132).
+01  WS-HEADING-LINE          PIC X(132).
+
+01  WS-EDIT-FIELDS.
+    05  WS-EDIT-COUNT       PIC Z(6)9.
+    05  WS-EDIT-AMOUNT      PIC -(6)9.99.
+    05  WS-EDIT-PCT         PIC ZZ9.99.
+    05  WS-EDIT-WEIGHT      PIC -(9)9.99.
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    PERFORM INITIALIZATION.
+    PERFORM PROCESS-ALL-FILES.
+    CLOSE REPORT-FILE.
+    CLOSE SUSPENSE-FILE.
+    CLOSE AUDIT-FILE.
+    STOP RUN.
+
+INITIALIZATION.
+    DISPLAY "STATISTICAL MEASURES PROGRAM".
+    DISPLAY "============================".
+
+    PERFORM READ-CONTROL-CARDS.
+
+    IF WS-FILE-COUNT = 0
+        DISPLAY "Error: no FILE= control card supplied on SYSIN"
+        STOP RUN
+    END-IF.
+
+*> Must run before REPORT-FILE/SUSPENSE-FILE are opened below, since
+*> whether this run is a restart decides OUTPUT (fresh report) versus
+*> EXTEND (preserve what the aborted run already wrote) for both
+    PERFORM CHECK-FOR-BATCH-RESTART.
+
+    ACCEPT WS-RUN-TIMESTAMP FROM DATE YYYYMMDD.
+    MOVE WS-RUN-TIMESTAMP(1:4) TO WS-RUN-YYYY.
+    MOVE WS-RUN-TIMESTAMP(5:2) TO WS-RUN-MM.
+    MOVE WS-RUN-TIMESTAMP(7:2) TO WS-RUN-DD.
+
+    ACCEPT WS-RUN-CLOCK-TIME FROM TIME.
+    MOVE WS-RUN-CLOCK-TIME(1:2) TO WS-RUN-HH.
+    MOVE WS-RUN-CLOCK-TIME(3:2) TO WS-RUN-MI.
+    MOVE WS-RUN-CLOCK-TIME(5:2) TO WS-RUN-SS.
+
+*> A restarted batch extends RPTOUT/SUSPENSE rather than truncating
+*> them, so the groups/rejects an aborted run already wrote survive
+*> alongside what this run adds; a fresh run still gets a clean file
+    IF BATCH-IS-RESTART
+        OPEN EXTEND REPORT-FILE
+        IF WS-REPORT-FILE-STATUS = "05"
+            OPEN OUTPUT REPORT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT REPORT-FILE
+    END-IF.
+    IF WS-REPORT-FILE-STATUS NOT = "00"
+        DISPLAY "Error opening report file: RPTOUT - status "
+            WS-REPORT-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+    IF BATCH-IS-RESTART
+        OPEN EXTEND SUSPENSE-FILE
+        IF WS-SUSPENSE-FILE-STATUS = "05"
+            OPEN OUTPUT SUSPENSE-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT SUSPENSE-FILE
+    END-IF.
+    IF WS-SUSPENSE-FILE-STATUS NOT = "00"
+        DISPLAY "Error opening suspense file: SUSPENSE - status "
+            WS-SUSPENSE-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-FILE-STATUS NOT = "00" AND WS-AUDIT-FILE-STATUS NOT = "05"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+
+    DISPLAY "Statistics report written to RPTOUT".
+
+*> Drives one pass of PROCESS-DATA per FILE= card on SYSIN, capturing
+*> each file's headline statistics for the comparison block printed
+*> once every file has been processed
+PROCESS-ALL-FILES.
+    PERFORM VARYING WS-FILE-INDEX FROM 1 BY 1
+            UNTIL WS-FILE-INDEX > WS-FILE-COUNT
+        MOVE WS-FILE-LIST(WS-FILE-INDEX) TO WS-FILENAME
+
+        IF SKIPPING-TO-CHECKPOINT
+                AND WS-FILENAME = WS-CHECKPOINT-RESTART-FILENAME
+            MOVE 0 TO WS-SKIPPING-TO-CHECKPOINT-FLAG
+        END-IF
+
+        IF SKIPPING-TO-CHECKPOINT
+            DISPLAY "Skipping " WS-FILENAME
+                " - already completed before restart"
+            MOVE WS-FILENAME TO FS-FILENAME(WS-FILE-INDEX)
+            MOVE ZERO TO FS-COUNT(WS-FILE-INDEX)
+            MOVE ZERO TO FS-MEAN(WS-FILE-INDEX) FS-MEDIAN(WS-FILE-INDEX)
+            MOVE ZERO TO FS-STD-DEV(WS-FILE-INDEX) FS-RANGE(WS-FILE-INDEX)
+            MOVE 1 TO FS-SKIPPED(WS-FILE-INDEX)
+            MOVE 0 TO FS-MEDIAN-SUPPRESSED(WS-FILE-INDEX)
+        ELSE
+            PERFORM RESET-RUN-ACCUMULATORS
+
+            IF WS-FILE-INDEX > 1
+                MOVE SPACES TO REPORT-RECORD
+                WRITE REPORT-RECORD AFTER ADVANCING PAGE
+            END-IF
+            PERFORM WRITE-REPORT-HEADING
+
+            OPEN INPUT INPUT-FILE
+            IF WS-INPUT-FILE-STATUS NOT = "00"
+                DISPLAY "Error opening file: " WS-FILENAME
+                    " - status " WS-INPUT-FILE-STATUS
+                MOVE WS-FILENAME TO FS-FILENAME(WS-FILE-INDEX)
+                MOVE ZERO TO FS-COUNT(WS-FILE-INDEX)
+                MOVE ZERO TO FS-MEAN(WS-FILE-INDEX) FS-MEDIAN(WS-FILE-INDEX)
+                MOVE ZERO TO FS-STD-DEV(WS-FILE-INDEX) FS-RANGE(WS-FILE-INDEX)
+                MOVE 0 TO FS-SKIPPED(WS-FILE-INDEX)
+                MOVE 0 TO FS-MEDIAN-SUPPRESSED(WS-FILE-INDEX)
+            ELSE
+                PERFORM PROCESS-DATA
+                PERFORM WRITE-AUDIT-LOG
+                PERFORM CAPTURE-FILE-SUMMARY
+            END-IF
+        END-IF
+    END-PERFORM.
+
+    IF WS-FILE-COUNT > 1
+        PERFORM PRINT-COMPARISON-SUMMARY
+    END-IF.
+
+*> Reads the checkpoint file (if any) once, before the file loop
+*> starts, to find out which file was being processed when the prior
+*> run ended abnormally - every file ahead of it in WS-FILE-LIST must
+*> have already completed and been audited, so the restarted run
+*> skips straight to it instead of reprocessing (and re-auditing) the
+*> files that are already done. A checkpoint naming a file that is
+*> not in this run's SYSIN at all - stale leftover from an unrelated
+*> run, or SYSIN edited between the abend and the restart - cannot be
+*> honored, so it is reported and the run stops rather than silently
+*> skipping every file in the batch
+CHECK-FOR-BATCH-RESTART.
+    MOVE SPACES TO WS-CHECKPOINT-RESTART-FILENAME.
+    MOVE 0 TO WS-SKIPPING-TO-CHECKPOINT-FLAG.
+    MOVE 0 TO WS-BATCH-RESTART-FLAG.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CHECKPOINT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CP-FILENAME TO WS-CHECKPOINT-RESTART-FILENAME
+                MOVE 1 TO WS-SKIPPING-TO-CHECKPOINT-FLAG
+                MOVE 1 TO WS-BATCH-RESTART-FLAG
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+    IF BATCH-IS-RESTART
+        MOVE 0 TO WS-CHECKPOINT-FILE-FOUND-FLAG
+        PERFORM VARYING WS-FILE-INDEX FROM 1 BY 1
+                UNTIL WS-FILE-INDEX > WS-FILE-COUNT
+            IF WS-FILE-LIST(WS-FILE-INDEX) = WS-CHECKPOINT-RESTART-FILENAME
+                MOVE 1 TO WS-CHECKPOINT-FILE-FOUND-FLAG
+            END-IF
+        END-PERFORM
+        MOVE 0 TO WS-FILE-INDEX
+        IF NOT CHECKPOINT-FILE-FOUND
+            DISPLAY "Error: checkpoint file CHECKPNT names "
+                WS-CHECKPOINT-RESTART-FILENAME
+            DISPLAY "which is not in this run's FILE= list - "
+                "cannot restart safely"
+            STOP RUN
+        END-IF
+    END-IF.
+
+*> Clears every run-level (GT-) and current (WS-) accumulator, the
+*> reject count and the control-break key so each file in the batch
+*> starts from the same clean state as a single-file run
+RESET-RUN-ACCUMULATORS.
+    MOVE 0 TO WS-EOF-FLAG.
+    MOVE 1 TO WS-FIRST-RECORD-FLAG.
+    MOVE ZERO TO WS-TOTAL-REJECT-COUNT.
+    MOVE 0 TO WS-RESTARTED-FLAG.
+    MOVE 0 TO WS-QUARTILES-SUPPRESSED-FLAG.
+    MOVE 0 TO WS-GROUP-PARTIAL-FLAG.
+    PERFORM RESET-GROUP-ACCUMULATORS.
+    MOVE ZERO TO GT-DATA-COUNT GT-POS-COUNT GT-NON-ZERO-COUNT.
+    MOVE ZERO TO GT-SUM GT-SQUARED-SUM GT-LOG-SUM GT-RECIPROCAL-SUM.
+    MOVE ZERO TO GT-WEIGHT-TOTAL GT-WEIGHTED-SUM GT-WEIGHTED-SQUARED-SUM.
+    MOVE ZERO TO GT-GEO-MEAN-ERROR GT-HARM-MEAN-ERROR.
+    MOVE ZERO TO GT-CONVERSION-ERROR.
+    MOVE 999999.99 TO GT-MIN-VALUE.
+    MOVE -999999.99 TO GT-MAX-VALUE.
+
+*> Records this file's headline statistics into the summary table
+*> for the final cross-file comparison
+CAPTURE-FILE-SUMMARY.
+    MOVE WS-FILENAME TO FS-FILENAME(WS-FILE-INDEX).
+    MOVE WS-DATA-COUNT TO FS-COUNT(WS-FILE-INDEX).
+    MOVE WS-MEAN TO FS-MEAN(WS-FILE-INDEX).
+    MOVE WS-MEDIAN TO FS-MEDIAN(WS-FILE-INDEX).
+    MOVE WS-STD-DEV TO FS-STD-DEV(WS-FILE-INDEX).
+    MOVE WS-RANGE TO FS-RANGE(WS-FILE-INDEX).
+    MOVE 0 TO FS-SKIPPED(WS-FILE-INDEX).
+    IF QUARTILES-SUPPRESSED
+        MOVE 1 TO FS-MEDIAN-SUPPRESSED(WS-FILE-INDEX)
+    ELSE
+        MOVE 0 TO FS-MEDIAN-SUPPRESSED(WS-FILE-INDEX)
+    END-IF.
+
+*> Prints a side-by-side comparison of each file's headline
+*> statistics once every file in the batch has been processed
+PRINT-COMPARISON-SUMMARY.
+    MOVE "CROSS-FILE COMPARISON SUMMARY" TO WS-PRINT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+    MOVE "----------------------------------------" TO WS-PRINT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+    MOVE "FILE                  COUNT       MEAN     MEDIAN    STD-DEV      RANGE"
+        TO WS-PRINT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+
+    PERFORM VARYING WS-FILE-INDEX FROM 1 BY 1
+            UNTIL WS-FILE-INDEX > WS-FILE-COUNT
+        MOVE SPACES TO WS-PRINT-LINE
+        MOVE FS-FILENAME(WS-FILE-INDEX) TO WS-PRINT-LINE(1:20)
+        IF FS-WAS-SKIPPED(WS-FILE-INDEX)
+            MOVE "(skipped - completed in an earlier, interrupted run)"
+                TO WS-PRINT-LINE(22:53)
+        ELSE
+            MOVE FS-COUNT(WS-FILE-INDEX) TO WS-EDIT-COUNT
+            MOVE WS-EDIT-COUNT TO WS-PRINT-LINE(22:7)
+            MOVE FS-MEAN(WS-FILE-INDEX) TO WS-EDIT-AMOUNT
+            MOVE WS-EDIT-AMOUNT TO WS-PRINT-LINE(30:10)
+            IF FS-MEDIAN-IS-SUPPRESSED(WS-FILE-INDEX)
+                MOVE "       N/A" TO WS-PRINT-LINE(41:10)
+            ELSE
+                MOVE FS-MEDIAN(WS-FILE-INDEX) TO WS-EDIT-AMOUNT
+                MOVE WS-EDIT-AMOUNT TO WS-PRINT-LINE(41:10)
+            END-IF
+            MOVE FS-STD-DEV(WS-FILE-INDEX) TO WS-EDIT-AMOUNT
+            MOVE WS-EDIT-AMOUNT TO WS-PRINT-LINE(52:10)
+            MOVE FS-RANGE(WS-FILE-INDEX) TO WS-EDIT-AMOUNT
+            MOVE WS-EDIT-AMOUNT TO WS-PRINT-LINE(63:10)
+        END-IF
+        PERFORM WRITE-REPORT-LINE
+    END-PERFORM.
+
+*> Reads keyword=value control cards from SYSIN, e.g.
+*>    FILE=MASTER.DAT
+*>    DEBUG=Y
+*> so the run can be driven by JCL instead of an operator ACCEPT
+READ-CONTROL-CARDS.
+    OPEN INPUT CONTROL-FILE.
+    IF WS-CONTROL-FILE-STATUS NOT = "00"
+        DISPLAY "Error opening control file: SYSIN - status "
+            WS-CONTROL-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+    PERFORM UNTIL SYSIN-END-OF-FILE
+        READ CONTROL-FILE INTO WS-CONTROL-CARD
+            AT END
+                SET SYSIN-END-OF-FILE TO TRUE
+            NOT AT END
+                IF WS-CONTROL-CARD NOT = SPACES
+                    PERFORM PROCESS-CONTROL-CARD
+                END-IF
+        END-READ
+    END-PERFORM.
+
+    CLOSE CONTROL-FILE.
+
+*> Splits one control card on its first "=" into keyword and value
+PROCESS-CONTROL-CARD.
+    MOVE SPACES TO WS-CONTROL-KEYWORD WS-CONTROL-VALUE.
+    MOVE ZERO TO WS-CONTROL-DELIM-POS.
+    INSPECT WS-CONTROL-CARD TALLYING WS-CONTROL-DELIM-POS
+        FOR CHARACTERS BEFORE INITIAL "=".
+
+    IF WS-CONTROL-DELIM-POS = 0 OR WS-CONTROL-DELIM-POS >= 80
+        DISPLAY "Ignoring malformed control card: " WS-CONTROL-CARD
+        EXIT PARAGRAPH
+    END-IF.
+
+    MOVE WS-CONTROL-CARD(1:WS-CONTROL-DELIM-POS) TO WS-CONTROL-KEYWORD.
+    MOVE WS-CONTROL-CARD(WS-CONTROL-DELIM-POS + 2:)
+        TO WS-CONTROL-VALUE.
+
+    EVALUATE WS-CONTROL-KEYWORD
+        WHEN "FILE"
+            IF WS-FILE-COUNT >= 50
+                DISPLAY "Ignoring FILE= card beyond the 50-file batch "
+                    "limit: " WS-CONTROL-VALUE
+            ELSE
+                ADD 1 TO WS-FILE-COUNT
+                MOVE WS-CONTROL-VALUE TO WS-FILE-LIST(WS-FILE-COUNT)
+            END-IF
+        WHEN "DEBUG"
+            IF WS-CONTROL-VALUE(1:1) = "Y"
+                SET DEBUG-MODE TO TRUE
+            ELSE
+                MOVE 0 TO WS-DEBUG-FLAG
+            END-IF
+        WHEN OTHER
+            DISPLAY "Ignoring unknown control card keyword: "
+                    WS-CONTROL-KEYWORD
+    END-EVALUATE.
+
+*> Control-break loop: a group is a run of records sharing IR-KEY.
+*> Every time the key changes, the current group's statistics are
+*> calculated and printed before its accumulators are reset; at
+*> end of file the last group is finished off and a grand-total
+*> block covering every record on the file is printed.
+PROCESS-DATA.
+    PERFORM CHECK-FOR-CHECKPOINT.
+    PERFORM SKIP-CHECKPOINTED-RECORDS.
+    PERFORM READ-INPUT-RECORD.
+    PERFORM UNTIL END-OF-FILE
+        IF FIRST-RECORD
+            MOVE IR-KEY TO WS-PREV-KEY
+            MOVE 0 TO WS-FIRST-RECORD-FLAG
+        END-IF
+
+        IF IR-KEY NOT = WS-PREV-KEY
+            PERFORM END-OF-GROUP
+            MOVE IR-KEY TO WS-PREV-KEY
+        END-IF
+
+        PERFORM PROCESS-RECORD
+        PERFORM WRITE-CHECKPOINT-IF-DUE
+        PERFORM READ-INPUT-RECORD
+    END-PERFORM.
+
+    PERFORM END-OF-GROUP.
+    PERFORM GRAND-TOTAL-PROCESSING.
+    PERFORM CLEAR-CHECKPOINT.
+    CLOSE INPUT-FILE.
+
+*> Looks for a checkpoint left by a prior abnormal end on this same
+*> file; if one matches, the running totals are restored and the
+*> already-processed records are skipped rather than re-summed. A
+*> run resumed this way only has the sorted array (and so the
+*> median/quartile block) for records read since the restart point,
+*> since re-building it in full would mean re-reading the whole file
+CHECK-FOR-CHECKPOINT.
+    MOVE ZERO TO WS-RESTART-SKIP-COUNT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CHECKPOINT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                IF CP-FILENAME = WS-FILENAME
+                    COMPUTE WS-RESTART-SKIP-COUNT =
+                        CP-RECORD-COUNT + CP-REJECT-COUNT
+                    MOVE CP-RECORD-COUNT     TO GT-DATA-COUNT
+                    MOVE CP-REJECT-COUNT     TO WS-TOTAL-REJECT-COUNT
+                    MOVE CP-POS-COUNT        TO GT-POS-COUNT
+                    MOVE CP-NON-ZERO-COUNT   TO GT-NON-ZERO-COUNT
+                    MOVE CP-SUM              TO GT-SUM
+                    MOVE CP-SQUARED-SUM      TO GT-SQUARED-SUM
+                    MOVE CP-LOG-SUM          TO GT-LOG-SUM
+                    MOVE CP-RECIPROCAL-SUM   TO GT-RECIPROCAL-SUM
+                    MOVE CP-MIN-VALUE        TO GT-MIN-VALUE
+                    MOVE CP-MAX-VALUE        TO GT-MAX-VALUE
+                    MOVE CP-GEO-MEAN-ERROR   TO GT-GEO-MEAN-ERROR
+                    MOVE CP-HARM-MEAN-ERROR  TO GT-HARM-MEAN-ERROR
+                    MOVE CP-CONVERSION-ERROR TO GT-CONVERSION-ERROR
+                    MOVE CP-PREV-KEY         TO WS-PREV-KEY
+                    MOVE CP-WEIGHT-TOTAL     TO GT-WEIGHT-TOTAL
+                    MOVE CP-WEIGHTED-SUM     TO GT-WEIGHTED-SUM
+                    MOVE CP-WEIGHTED-SQUARED-SUM TO GT-WEIGHTED-SQUARED-SUM
+                    MOVE 0                   TO WS-FIRST-RECORD-FLAG
+                    MOVE 1                   TO WS-RESTARTED-FLAG
+                    MOVE 1                   TO WS-GROUP-PARTIAL-FLAG
+                    DISPLAY "Restarting " WS-FILENAME
+                        " from checkpoint at record "
+                        CP-RECORD-COUNT
+                END-IF
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+*> Re-reads (without processing) the records already accounted for
+*> by the restored checkpoint, so the loop resumes on the first
+*> unprocessed record
+SKIP-CHECKPOINTED-RECORDS.
+    PERFORM VARYING WS-I FROM 1 BY 1
+            UNTIL WS-I > WS-RESTART-SKIP-COUNT OR END-OF-FILE
+        READ INPUT-FILE INTO WS-TEMP-RECORD
+            AT END
+                SET END-OF-FILE TO TRUE
+        END-READ
+    END-PERFORM.
+
+*> Rewrites the checkpoint with the current running totals every
+*> WS-CHECKPOINT-INTERVAL records read (successful or rejected)
+WRITE-CHECKPOINT-IF-DUE.
+    COMPUTE WS-RECORDS-READ-SO-FAR = GT-DATA-COUNT + WS-TOTAL-REJECT-COUNT.
+    IF WS-RECORDS-READ-SO-FAR > 0
+            AND FUNCTION MOD(WS-RECORDS-READ-SO-FAR,
+                             WS-CHECKPOINT-INTERVAL) = 0
+        PERFORM WRITE-CHECKPOINT
+    END-IF.
+
+WRITE-CHECKPOINT.
+    MOVE SPACES TO CHECKPOINT-RECORD.
+    MOVE WS-FILENAME         TO CP-FILENAME.
+    MOVE GT-DATA-COUNT       TO CP-RECORD-COUNT.
+    MOVE WS-TOTAL-REJECT-COUNT TO CP-REJECT-COUNT.
+    MOVE GT-POS-COUNT        TO CP-POS-COUNT.
+    MOVE GT-NON-ZERO-COUNT   TO CP-NON-ZERO-COUNT.
+    MOVE GT-SUM              TO CP-SUM.
+    MOVE GT-SQUARED-SUM      TO CP-SQUARED-SUM.
+    MOVE GT-LOG-SUM          TO CP-LOG-SUM.
+    MOVE GT-RECIPROCAL-SUM   TO CP-RECIPROCAL-SUM.
+    MOVE GT-MIN-VALUE        TO CP-MIN-VALUE.
+    MOVE GT-MAX-VALUE        TO CP-MAX-VALUE.
+    MOVE GT-GEO-MEAN-ERROR   TO CP-GEO-MEAN-ERROR.
+    MOVE GT-HARM-MEAN-ERROR  TO CP-HARM-MEAN-ERROR.
+    MOVE GT-CONVERSION-ERROR TO CP-CONVERSION-ERROR.
+    MOVE WS-PREV-KEY         TO CP-PREV-KEY.
+    MOVE GT-WEIGHT-TOTAL     TO CP-WEIGHT-TOTAL.
+    MOVE GT-WEIGHTED-SUM     TO CP-WEIGHTED-SUM.
+    MOVE GT-WEIGHTED-SQUARED-SUM TO CP-WEIGHTED-SQUARED-SUM.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+*> Empties the checkpoint once a file completes normally, so a
+*> genuine re-run of the same file later is not mistaken for a
+*> restart of this one
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    CLOSE CHECKPOINT-FILE.
+
+*> Reads one input record, applying EOF handling the same way the
+*> original single-pass loop did
+READ-INPUT-RECORD.
+    READ INPUT-FILE INTO WS-TEMP-RECORD
+        AT END
+            SET END-OF-FILE TO TRUE
+        NOT AT END
+            MOVE WS-TEMP-RECORD TO INPUT-RECORD
+    END-READ.
+
+*> Finishes the group that just ended: calculates and prints its
+*> statistics block, then clears the group accumulators so the
+*> next key starts clean
+END-OF-GROUP.
+    IF WS-DATA-COUNT > 0
+        PERFORM CALCULATE-STATISTICS
+        PERFORM CALCULATE-ADDITIONAL-STATS
+        STRING "GROUP: " WS-PREV-KEY DELIMITED BY SIZE
+            INTO WS-BLOCK-LABEL
+        PERFORM PRINT-STATS-BLOCK
+        PERFORM RESET-GROUP-ACCUMULATORS
+    END-IF.
+    MOVE 0 TO WS-GROUP-PARTIAL-FLAG.
+
+*> Clears the per-group counters, sums, error flags and array so
+*> WS-DATA-COUNT starts back at zero for the next key
+RESET-GROUP-ACCUMULATORS.
+    MOVE ZERO TO WS-DATA-COUNT WS-POS-COUNT WS-NON-ZERO-COUNT.
+    MOVE ZERO TO WS-SUM WS-SQUARED-SUM WS-LOG-SUM WS-RECIPROCAL-SUM.
+    MOVE ZERO TO WS-WEIGHT-TOTAL WS-WEIGHTED-SUM WS-WEIGHTED-SQUARED-SUM.
+    MOVE ZERO TO WS-GEO-MEAN-ERROR WS-HARM-MEAN-ERROR.
+    MOVE ZERO TO WS-CONVERSION-ERROR.
+    MOVE 999999.99 TO WS-MIN-VALUE.
+    MOVE -999999.99 TO WS-MAX-VALUE.
+
+*> Copies the running grand-total accumulators into the working
+*> group fields and reuses the normal calculation/print paragraphs
+*> to produce the final all-groups summary block
+GRAND-TOTAL-PROCESSING.
+    IF GT-DATA-COUNT > 0
+        MOVE GT-DATA-COUNT     TO WS-DATA-COUNT
+        MOVE GT-POS-COUNT      TO WS-POS-COUNT
+        MOVE GT-NON-ZERO-COUNT TO WS-NON-ZERO-COUNT
+        MOVE GT-SUM            TO WS-SUM
+        MOVE GT-SQUARED-SUM    TO WS-SQUARED-SUM
+        MOVE GT-LOG-SUM        TO WS-LOG-SUM
+        MOVE GT-RECIPROCAL-SUM TO WS-RECIPROCAL-SUM
+        MOVE GT-WEIGHT-TOTAL   TO WS-WEIGHT-TOTAL
+        MOVE GT-WEIGHTED-SUM   TO WS-WEIGHTED-SUM
+        MOVE GT-WEIGHTED-SQUARED-SUM TO WS-WEIGHTED-SQUARED-SUM
+        MOVE GT-MIN-VALUE      TO WS-MIN-VALUE
+        MOVE GT-MAX-VALUE      TO WS-MAX-VALUE
+        MOVE GT-GEO-MEAN-ERROR  TO WS-GEO-MEAN-ERROR
+        MOVE GT-HARM-MEAN-ERROR TO WS-HARM-MEAN-ERROR
+        MOVE GT-CONVERSION-ERROR TO WS-CONVERSION-ERROR
+
+        PERFORM CALCULATE-STATISTICS
+
+*> The sorted array only holds records read since a restart, so
+*> copying it over GT-DATA-COUNT values and re-deriving the median/
+*> quartiles/outliers from it would blend fabricated data in with
+*> the real running totals above - skip it and say so on the report
+        IF RESTARTED-RUN
+            MOVE 1 TO WS-QUARTILES-SUPPRESSED-FLAG
+            MOVE ZERO TO WS-MEDIAN
+            MOVE ZERO TO WS-Q1 WS-Q3 WS-IQR
+            MOVE ZERO TO WS-LOWER-FENCE WS-UPPER-FENCE
+            MOVE ZERO TO WS-OUTLIER-COUNT
+            COMPUTE WS-RANGE = WS-MAX-VALUE - WS-MIN-VALUE
+            IF WS-MEAN NOT = 0
+                COMPUTE WS-COEF-VAR = (WS-STD-DEV / WS-MEAN) * 100
+            END-IF
+        ELSE
+            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > GT-DATA-COUNT
+                MOVE GT-X(WS-I) TO WS-X(WS-I)
+            END-PERFORM
+            PERFORM CALCULATE-ADDITIONAL-STATS
+        END-IF
+
+        IF WS-FILE-COUNT > 1
+            STRING "GRAND TOTAL FOR FILE: " WS-FILENAME DELIMITED BY SIZE
+                INTO WS-BLOCK-LABEL
+        ELSE
+            MOVE "GRAND TOTAL (ALL GROUPS)" TO WS-BLOCK-LABEL
+        END-IF
+        PERFORM PRINT-STATS-BLOCK
+    ELSE
+        MOVE ZERO TO WS-DATA-COUNT
+        MOVE ZERO TO WS-MEAN WS-MEDIAN WS-STD-DEV WS-RANGE
+        IF WS-FILE-COUNT > 1
+            STRING "GRAND TOTAL FOR FILE: " WS-FILENAME DELIMITED BY SIZE
+                INTO WS-BLOCK-LABEL
+        ELSE
+            MOVE "GRAND TOTAL (ALL GROUPS)" TO WS-BLOCK-LABEL
+        END-IF
+        PERFORM PRINT-STATS-BLOCK
+    END-IF.
+
+*> Appends one control-totals line to the standing audit log for
+*> this run, so the run can be reconciled against the source feed
+*> without re-reading RPTOUT
+WRITE-AUDIT-LOG.
+    MOVE SPACES TO AUDIT-RECORD.
+    MOVE WS-RUN-DATE-TEXT TO AR-RUN-DATE.
+    MOVE WS-RUN-TIME-TEXT TO AR-RUN-TIME.
+    MOVE WS-FILENAME TO AR-FILENAME.
+    COMPUTE AR-RECORDS-READ = GT-DATA-COUNT + WS-TOTAL-REJECT-COUNT.
+    MOVE WS-TOTAL-REJECT-COUNT TO AR-RECORDS-REJECTED.
+    MOVE GT-POS-COUNT TO AR-POSITIVE-COUNT.
+    MOVE GT-NON-ZERO-COUNT TO AR-NON-ZERO-COUNT.
+    WRITE AUDIT-RECORD.
+
+PROCESS-RECORD.
+    *> Validate the value text before trusting it to NUMVAL - a
+    *> malformed field is not guaranteed to raise ON SIZE ERROR, so
+    *> TEST-NUMVAL is used to screen out non-numeric input first
+    COMPUTE WS-NUMVAL-CHECK = FUNCTION TEST-NUMVAL(IR-VALUE-TEXT).
+    IF WS-NUMVAL-CHECK NOT = 0
+        MOVE SPACES TO SUSPENSE-RECORD
+        MOVE WS-FILENAME TO SR-FILENAME
+        MOVE INPUT-RECORD TO SR-ORIGINAL-TEXT
+        MOVE "R001" TO SR-REASON-CODE
+        MOVE "INVALID NUMERIC VALUE - NOT CONVERTIBLE"
+            TO SR-REASON-TEXT
+        WRITE SUSPENSE-RECORD
+        ADD 1 TO WS-TOTAL-REJECT-COUNT
+        SET CONVERSION-ERROR TO TRUE
+        SET GT-HAS-CONV-ERROR TO TRUE
+        EXIT PARAGRAPH
+    END-IF.
+
+    *> Direct computation with error handling
+    COMPUTE WS-INPUT-VALUE = FUNCTION NUMVAL(IR-VALUE-TEXT)
+    ON SIZE ERROR
+        DISPLAY "Error converting value: " INPUT-RECORD
+        SET CONVERSION-ERROR TO TRUE
+        SET GT-HAS-CONV-ERROR TO TRUE
+        MOVE SPACES TO SUSPENSE-RECORD
+        MOVE WS-FILENAME TO SR-FILENAME
+        MOVE INPUT-RECORD TO SR-ORIGINAL-TEXT
+        MOVE "R002" TO SR-REASON-CODE
+        MOVE "VALUE OUT OF RANGE - NUMVAL OVERFLOW"
+            TO SR-REASON-TEXT
+        WRITE SUSPENSE-RECORD
+        ADD 1 TO WS-TOTAL-REJECT-COUNT
+        EXIT PARAGRAPH
+    END-COMPUTE.
+
+    *> IR-WEIGHT-TEXT is optional - an unweighted feed (or an older
+    *> file laid out before the weight field existed) leaves it blank,
+    *> which is treated as a unit weight of 1
+    IF IR-WEIGHT-TEXT = SPACES
+        MOVE 1 TO WS-WEIGHT-VALUE
+    ELSE
+        COMPUTE WS-NUMVAL-CHECK = FUNCTION TEST-NUMVAL(IR-WEIGHT-TEXT)
+        IF WS-NUMVAL-CHECK NOT = 0
+            MOVE SPACES TO SUSPENSE-RECORD
+            MOVE WS-FILENAME TO SR-FILENAME
+            MOVE INPUT-RECORD TO SR-ORIGINAL-TEXT
+            MOVE "R003" TO SR-REASON-CODE
+            MOVE "INVALID WEIGHT VALUE - NOT CONVERTIBLE"
+                TO SR-REASON-TEXT
+            WRITE SUSPENSE-RECORD
+            ADD 1 TO WS-TOTAL-REJECT-COUNT
+            SET CONVERSION-ERROR TO TRUE
+            SET GT-HAS-CONV-ERROR TO TRUE
+            EXIT PARAGRAPH
+        END-IF
+        COMPUTE WS-WEIGHT-VALUE = FUNCTION NUMVAL(IR-WEIGHT-TEXT)
+        ON SIZE ERROR
+            DISPLAY "Error converting weight: " INPUT-RECORD
+            SET CONVERSION-ERROR TO TRUE
+            SET GT-HAS-CONV-ERROR TO TRUE
+            MOVE SPACES TO SUSPENSE-RECORD
+            MOVE WS-FILENAME TO SR-FILENAME
+            MOVE INPUT-RECORD TO SR-ORIGINAL-TEXT
+            MOVE "R004" TO SR-REASON-CODE
+            MOVE "WEIGHT OUT OF RANGE - NUMVAL OVERFLOW"
+                TO SR-REASON-TEXT
+            WRITE SUSPENSE-RECORD
+            ADD 1 TO WS-TOTAL-REJECT-COUNT
+            EXIT PARAGRAPH
+        END-COMPUTE
+    END-IF.
+
+*> WS-X/GT-X are only declared OCCURS up to 1,000,000 - GnuCOBOL does
+*> not bounds-check an OCCURS DEPENDING ON subscript at runtime, so a
+*> feed that keeps going past this cap would silently write past the
+*> table into whatever working storage follows it rather than abend.
+*> Reject the record cleanly instead of ever reaching that subscript.
+    IF GT-DATA-COUNT >= 1000000
+        MOVE SPACES TO SUSPENSE-RECORD
+        MOVE WS-FILENAME TO SR-FILENAME
+        MOVE INPUT-RECORD TO SR-ORIGINAL-TEXT
+        MOVE "R005" TO SR-REASON-CODE
+        MOVE "ROW LIMIT EXCEEDED - RECORD DROPPED"
+            TO SR-REASON-TEXT
+        WRITE SUSPENSE-RECORD
+        ADD 1 TO WS-TOTAL-REJECT-COUNT
+        SET CONVERSION-ERROR TO TRUE
+        SET GT-HAS-CONV-ERROR TO TRUE
+        EXIT PARAGRAPH
+    END-IF.
+
+    ADD 1 TO WS-DATA-COUNT.
+    ADD 1 TO GT-DATA-COUNT.
+    ADD WS-INPUT-VALUE TO WS-SUM.
+    ADD WS-INPUT-VALUE TO GT-SUM.
+
+    COMPUTE WS-SQUARED-SUM = WS-SQUARED-SUM +
+            (WS-INPUT-VALUE * WS-INPUT-VALUE)
+    ON SIZE ERROR
+        DISPLAY "Overflow in squared sum calculation"
+    END-COMPUTE.
+    COMPUTE GT-SQUARED-SUM = GT-SQUARED-SUM +
+            (WS-INPUT-VALUE * WS-INPUT-VALUE)
+    ON SIZE ERROR
+        DISPLAY "Overflow in grand-total squared sum calculation"
+    END-COMPUTE.
+
+    *> Weighted accumulators, parallel to the plain sum/squared-sum
+    *> above but scaled by WS-WEIGHT-VALUE
+    ADD WS-WEIGHT-VALUE TO WS-WEIGHT-TOTAL.
+    ADD WS-WEIGHT-VALUE TO GT-WEIGHT-TOTAL.
+    COMPUTE WS-WEIGHTED-SUM = WS-WEIGHTED-SUM +
+            (WS-INPUT-VALUE * WS-WEIGHT-VALUE)
+    ON SIZE ERROR
+        DISPLAY "Overflow in weighted sum calculation"
+    END-COMPUTE.
+    COMPUTE GT-WEIGHTED-SUM = GT-WEIGHTED-SUM +
+            (WS-INPUT-VALUE * WS-WEIGHT-VALUE)
+    ON SIZE ERROR
+        DISPLAY "Overflow in grand-total weighted sum calculation"
+    END-COMPUTE.
+    COMPUTE WS-WEIGHTED-SQUARED-SUM = WS-WEIGHTED-SQUARED-SUM +
+            (WS-WEIGHT-VALUE * WS-INPUT-VALUE * WS-INPUT-VALUE)
+    ON SIZE ERROR
+        DISPLAY "Overflow in weighted squared sum calculation"
+    END-COMPUTE.
+    COMPUTE GT-WEIGHTED-SQUARED-SUM = GT-WEIGHTED-SQUARED-SUM +
+            (WS-WEIGHT-VALUE * WS-INPUT-VALUE * WS-INPUT-VALUE)
+    ON SIZE ERROR
+        DISPLAY "Overflow in grand-total weighted squared sum calculation"
+    END-COMPUTE.
+
+    *> Validate before processing for geometric mean
+    IF WS-INPUT-VALUE > 0
+        ADD 1 TO WS-POS-COUNT
+        ADD 1 TO GT-POS-COUNT
+        COMPUTE WS-LOG-SUM = WS-LOG-SUM +
+                FUNCTION LOG(WS-INPUT-VALUE)
+        ON SIZE ERROR
+            DISPLAY "Error calculating logarithm for: " WS-INPUT-VALUE
+        END-COMPUTE
+        COMPUTE GT-LOG-SUM = GT-LOG-SUM +
+                FUNCTION LOG(WS-INPUT-VALUE)
+        ON SIZE ERROR
+            DISPLAY "Error calculating grand-total logarithm"
+        END-COMPUTE
+    ELSE
+        SET GEO-MEAN-ERROR TO TRUE
+        SET GT-GEO-ERROR TO TRUE
+    END-IF.
+
+    *> Validate before processing for harmonic mean
+    IF WS-INPUT-VALUE NOT = 0
+        ADD 1 TO WS-NON-ZERO-COUNT
+        ADD 1 TO GT-NON-ZERO-COUNT
+        *> Fix reciprocal calculation for harmonic mean
+        COMPUTE WS-CALC-TEMP = 1 / WS-INPUT-VALUE
+        ON SIZE ERROR
+            DISPLAY "Error calculating reciprocal for: " WS-INPUT-VALUE
+            SET HARM-MEAN-ERROR TO TRUE
+            SET GT-HARM-ERROR TO TRUE
+        NOT ON SIZE ERROR
+            ADD WS-CALC-TEMP TO WS-RECIPROCAL-SUM
+            ADD WS-CALC-TEMP TO GT-RECIPROCAL-SUM
+        END-COMPUTE
+    ELSE
+        SET HARM-MEAN-ERROR TO TRUE
+        SET GT-HARM-ERROR TO TRUE
+    END-IF.
+
+    *> Track min/max values for the current group
+    IF WS-DATA-COUNT = 1
+        MOVE WS-INPUT-VALUE TO WS-MIN-VALUE
+        MOVE WS-INPUT-VALUE TO WS-MAX-VALUE
+    ELSE
+        IF WS-INPUT-VALUE < WS-MIN-VALUE
+            MOVE WS-INPUT-VALUE TO WS-MIN-VALUE
+        END-IF
+        IF WS-INPUT-VALUE > WS-MAX-VALUE
+            MOVE WS-INPUT-VALUE TO WS-MAX-VALUE
+        END-IF
+    END-IF
+
+    *> Track min/max values across the whole run
+    IF GT-DATA-COUNT = 1
+        MOVE WS-INPUT-VALUE TO GT-MIN-VALUE
+        MOVE WS-INPUT-VALUE TO GT-MAX-VALUE
+    ELSE
+        IF WS-INPUT-VALUE < GT-MIN-VALUE
+            MOVE WS-INPUT-VALUE TO GT-MIN-VALUE
+        END-IF
+        IF WS-INPUT-VALUE > GT-MAX-VALUE
+            MOVE WS-INPUT-VALUE TO GT-MAX-VALUE
+        END-IF
+    END-IF
+
+    *> Store in arrays for median/quartile calculation
+    MOVE WS-INPUT-VALUE TO WS-X(WS-DATA-COUNT).
+    MOVE WS-INPUT-VALUE TO GT-X(GT-DATA-COUNT).
+
+CALCULATE-STATISTICS.
+    IF WS-DATA-COUNT > 0
+        PERFORM CALCULATE-MEAN
+        PERFORM CALCULATE-STD-DEV-SIMPLE
+        PERFORM CALCULATE-RMS
+        PERFORM CALCULATE-GEO-MEAN
+        PERFORM CALCULATE-HARM-MEAN
+        PERFORM CALCULATE-WEIGHTED-STATS
+    END-IF.
+
+CALCULATE-MEAN.
+    COMPUTE WS-MEAN = WS-SUM / WS-DATA-COUNT.
+
+*> Weighted mean/variance, parallel to CALCULATE-MEAN and
+*> CALCULATE-STD-DEV-SIMPLE but driven off WS-WEIGHTED-SUM/
+*> WS-WEIGHT-TOTAL so rows carrying a larger weight count for more
+*> than rows with a smaller one
+CALCULATE-WEIGHTED-STATS.
+    IF WS-WEIGHT-TOTAL > 0
+        COMPUTE WS-WEIGHTED-MEAN = WS-WEIGHTED-SUM / WS-WEIGHT-TOTAL
+        COMPUTE WS-WEIGHTED-VARIANCE =
+                (WS-WEIGHTED-SQUARED-SUM / WS-WEIGHT-TOTAL) -
+                (WS-WEIGHTED-MEAN * WS-WEIGHTED-MEAN)
+        COMPUTE WS-WEIGHTED-STD-DEV = FUNCTION SQRT(WS-WEIGHTED-VARIANCE)
+    ELSE
+        MOVE 0 TO WS-WEIGHTED-MEAN WS-WEIGHTED-VARIANCE
+                  WS-WEIGHTED-STD-DEV
+    END-IF.
+
+*> Simpler standard deviation calculation
+CALCULATE-STD-DEV-SIMPLE.
+    COMPUTE WS-VARIANCE = (WS-SQUARED-SUM / WS-DATA-COUNT) -
+                          (WS-MEAN * WS-MEAN).
+    COMPUTE WS-STD-DEV = FUNCTION SQRT(WS-VARIANCE).
+
+CALCULATE-RMS.
+    COMPUTE WS-RMS = FUNCTION SQRT(WS-SQUARED-SUM / WS-DATA-COUNT).
+
+CALCULATE-GEO-MEAN.
+    IF GEO-MEAN-ERROR OR WS-POS-COUNT = 0
+        MOVE 0 TO WS-GEO-MEAN
+    ELSE
+        COMPUTE WS-GEO-MEAN = FUNCTION EXP(WS-LOG-SUM / WS-POS-COUNT)
+    END-IF.
+
+CALCULATE-HARM-MEAN.
+    *> Debug output to verify values
+    IF DEBUG-MODE
+        DISPLAY "DEBUG: NON-ZERO-COUNT = " WS-NON-ZERO-COUNT
+        DISPLAY "DEBUG: RECIPROCAL-SUM = " WS-RECIPROCAL-SUM
+    END-IF.
+    
+    IF HARM-MEAN-ERROR OR WS-NON-ZERO-COUNT = 0
+        MOVE 0 TO WS-HARM-MEAN
+    ELSE
+        *> Ensure we avoid division by zero
+        IF WS-RECIPROCAL-SUM = 0
+            SET HARM-MEAN-ERROR TO TRUE
+            MOVE 0 TO WS-HARM-MEAN
+        ELSE
+            COMPUTE WS-HARM-MEAN = WS-NON-ZERO-COUNT / WS-RECIPROCAL-SUM
+            ON SIZE ERROR
+                DISPLAY "Error calculating harmonic mean"
+                SET HARM-MEAN-ERROR TO TRUE
+                MOVE 0 TO WS-HARM-MEAN
+            END-COMPUTE
+        END-IF
+    END-IF.
+
+CALCULATE-ADDITIONAL-STATS.
+    *> Calculate range
+    COMPUTE WS-RANGE = WS-MAX-VALUE - WS-MIN-VALUE.
+    
+    *> Calculate coefficient of variation (if mean is not zero)
+    IF WS-MEAN NOT = 0
+        COMPUTE WS-COEF-VAR = (WS-STD-DEV / WS-MEAN) * 100
+    END-IF.
+    
+    *> Calculate median, quartiles and outliers off the sorted array
+    PERFORM SORT-DATA-ARRAY.
+    PERFORM CALCULATE-MEDIAN.
+    PERFORM CALCULATE-QUARTILES.
+    PERFORM COUNT-OUTLIERS.
+
+*> Shell sort - diminishing-gap insertion sort. Starts with a gap
+*> of half the table and halves it each pass, so it does not fall
+*> over quadratically the way the old bubble sort did once a feed
+*> gets into six and seven figures of rows
+SORT-DATA-ARRAY.
+    COMPUTE WS-GAP = WS-DATA-COUNT / 2.
+    PERFORM UNTIL WS-GAP < 1
+        COMPUTE WS-I = WS-GAP + 1
+        PERFORM VARYING WS-I FROM WS-I BY 1
+                UNTIL WS-I > WS-DATA-COUNT
+            MOVE WS-X(WS-I) TO WS-SORT-TEMP
+            COMPUTE WS-J = WS-I - WS-GAP
+            MOVE 0 TO WS-SHIFT-DONE
+            PERFORM UNTIL WS-J < 1 OR WS-SHIFT-DONE = 1
+                IF WS-X(WS-J) > WS-SORT-TEMP
+                    MOVE WS-X(WS-J) TO WS-X(WS-J + WS-GAP)
+                    COMPUTE WS-J = WS-J - WS-GAP
+                ELSE
+                    MOVE 1 TO WS-SHIFT-DONE
+                END-IF
+            END-PERFORM
+            COMPUTE WS-J = WS-J + WS-GAP
+            MOVE WS-SORT-TEMP TO WS-X(WS-J)
+        END-PERFORM
+        COMPUTE WS-GAP = WS-GAP / 2
+    END-PERFORM.
+
+CALCULATE-MEDIAN.
+    IF FUNCTION MOD(WS-DATA-COUNT, 2) = 1
+        *> Odd number of elements
+        COMPUTE WS-I = (WS-DATA-COUNT + 1) / 2
+        MOVE WS-X(WS-I) TO WS-MEDIAN
+    ELSE
+        *> Even number of elements
+        COMPUTE WS-I = WS-DATA-COUNT / 2
+        COMPUTE WS-MEDIAN = (WS-X(WS-I) + WS-X(WS-I + 1)) / 2
+    END-IF.
+
+*> Q1/Q3 picked the same simple way CALCULATE-MEDIAN picks its
+*> middle element(s) - no interpolation, just the element at the
+*> quarter/three-quarter position of the already-sorted array
+CALCULATE-QUARTILES.
+    COMPUTE WS-Q1-INDEX = (WS-DATA-COUNT + 1) / 4.
+    IF WS-Q1-INDEX < 1
+        MOVE 1 TO WS-Q1-INDEX
+    END-IF.
+    MOVE WS-X(WS-Q1-INDEX) TO WS-Q1.
+
+    COMPUTE WS-Q3-INDEX = (3 * (WS-DATA-COUNT + 1)) / 4.
+    IF WS-Q3-INDEX > WS-DATA-COUNT
+        MOVE WS-DATA-COUNT TO WS-Q3-INDEX
+    END-IF.
+    MOVE WS-X(WS-Q3-INDEX) TO WS-Q3.
+
+    COMPUTE WS-IQR = WS-Q3 - WS-Q1.
+    COMPUTE WS-LOWER-FENCE = WS-Q1 - (1.5 * WS-IQR).
+    COMPUTE WS-UPPER-FENCE = WS-Q3 + (1.5 * WS-IQR).
+
+*> Flags/counts values more than 1.5*IQR outside the quartiles
+COUNT-OUTLIERS.
+    MOVE ZERO TO WS-OUTLIER-COUNT.
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-DATA-COUNT
+        IF WS-X(WS-I) < WS-LOWER-FENCE OR WS-X(WS-I) > WS-UPPER-FENCE
+            ADD 1 TO WS-OUTLIER-COUNT
+        END-IF
+    END-PERFORM.
+
+*> Prints one statistics block (a key group or the grand total) to
+*> the report file, labeled by WS-BLOCK-LABEL
+PRINT-STATS-BLOCK.
+    MOVE WS-BLOCK-LABEL TO WS-PRINT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+    MOVE "----------------------------------------" TO WS-PRINT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+
+    MOVE WS-DATA-COUNT TO WS-EDIT-COUNT.
+    STRING "Number of values processed: " WS-EDIT-COUNT
+        DELIMITED BY SIZE INTO WS-PRINT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+
+    IF GROUP-PARTIAL
+        MOVE "WARNING: this group was in progress at a checkpoint"
+            TO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+        MOVE "restart - every figure below reflects only the records"
+            TO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+        MOVE "read for this group after the restart, not the whole group"
+            TO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+    END-IF.
+    PERFORM WRITE-REPORT-BLANK-LINE.
+
+    IF WS-DATA-COUNT > 0
+        MOVE "BASIC STATISTICS:" TO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+
+        IF CONVERSION-ERROR
+            MOVE "   Warning: Some values were rejected - see SUSPENSE"
+                TO WS-PRINT-LINE
+            PERFORM WRITE-REPORT-LINE
+        END-IF
+
+        MOVE WS-MIN-VALUE TO WS-EDIT-AMOUNT
+        STRING "   Min: " WS-EDIT-AMOUNT DELIMITED BY SIZE
+            INTO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+
+        MOVE WS-MAX-VALUE TO WS-EDIT-AMOUNT
+        STRING "   Max: " WS-EDIT-AMOUNT DELIMITED BY SIZE
+            INTO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+
+        MOVE WS-RANGE TO WS-EDIT-AMOUNT
+        STRING "   Range: " WS-EDIT-AMOUNT DELIMITED BY SIZE
+            INTO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+
+        MOVE WS-MEAN TO WS-EDIT-AMOUNT
+        STRING "   Mean: " WS-EDIT-AMOUNT DELIMITED BY SIZE
+            INTO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+
+        IF QUARTILES-SUPPRESSED
+            MOVE "   Median: N/A - run resumed from checkpoint"
+                TO WS-PRINT-LINE
+        ELSE
+            MOVE WS-MEDIAN TO WS-EDIT-AMOUNT
+            STRING "   Median: " WS-EDIT-AMOUNT DELIMITED BY SIZE
+                INTO WS-PRINT-LINE
+        END-IF
+        PERFORM WRITE-REPORT-LINE
+
+        MOVE WS-STD-DEV TO WS-EDIT-AMOUNT
+        STRING "   Standard Deviation: " WS-EDIT-AMOUNT DELIMITED BY SIZE
+            INTO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+
+        MOVE WS-RMS TO WS-EDIT-AMOUNT
+        STRING "   Root Mean Square (RMS): " WS-EDIT-AMOUNT
+            DELIMITED BY SIZE INTO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+
+        PERFORM WRITE-REPORT-BLANK-LINE
+        MOVE "ADVANCED STATISTICS:" TO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+
+        IF GEO-MEAN-ERROR
+            MOVE "   Geometric Mean: Could not calculate - negative or zero"
+                TO WS-PRINT-LINE
+        ELSE
+            MOVE WS-GEO-MEAN TO WS-EDIT-AMOUNT
+            STRING "   Geometric Mean: " WS-EDIT-AMOUNT DELIMITED BY SIZE
+                INTO WS-PRINT-LINE
+        END-IF
+        PERFORM WRITE-REPORT-LINE
+
+        IF HARM-MEAN-ERROR
+            MOVE "   Harmonic Mean: Could not calculate - zero values"
+                TO WS-PRINT-LINE
+        ELSE
+            MOVE WS-HARM-MEAN TO WS-EDIT-AMOUNT
+            STRING "   Harmonic Mean: " WS-EDIT-AMOUNT DELIMITED BY SIZE
+                INTO WS-PRINT-LINE
+        END-IF
+        PERFORM WRITE-REPORT-LINE
+
+        PERFORM WRITE-REPORT-BLANK-LINE
+        MOVE "WEIGHTED STATISTICS:" TO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+
+        IF WS-WEIGHT-TOTAL > 0
+            MOVE WS-WEIGHTED-MEAN TO WS-EDIT-AMOUNT
+            STRING "   Weighted Mean: " WS-EDIT-AMOUNT DELIMITED BY SIZE
+                INTO WS-PRINT-LINE
+            PERFORM WRITE-REPORT-LINE
+
+            MOVE WS-WEIGHTED-STD-DEV TO WS-EDIT-AMOUNT
+            STRING "   Weighted Standard Deviation: " WS-EDIT-AMOUNT
+                DELIMITED BY SIZE INTO WS-PRINT-LINE
+            PERFORM WRITE-REPORT-LINE
+
+            MOVE WS-WEIGHT-TOTAL TO WS-EDIT-WEIGHT
+            STRING "   Total Weight: " WS-EDIT-WEIGHT DELIMITED BY SIZE
+                INTO WS-PRINT-LINE
+            PERFORM WRITE-REPORT-LINE
+        ELSE
+            MOVE "   Could not calculate - no weight total"
+                TO WS-PRINT-LINE
+            PERFORM WRITE-REPORT-LINE
+        END-IF
+
+        PERFORM WRITE-REPORT-BLANK-LINE
+        MOVE "OUTLIER ANALYSIS:" TO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+
+        IF QUARTILES-SUPPRESSED
+            MOVE "   N/A - run resumed from checkpoint; quartiles would"
+                TO WS-PRINT-LINE
+            PERFORM WRITE-REPORT-LINE
+            MOVE "   only cover records read since the restart point"
+                TO WS-PRINT-LINE
+            PERFORM WRITE-REPORT-LINE
+        ELSE
+            MOVE WS-Q1 TO WS-EDIT-AMOUNT
+            STRING "   Q1 (25th percentile): " WS-EDIT-AMOUNT
+                DELIMITED BY SIZE INTO WS-PRINT-LINE
+            PERFORM WRITE-REPORT-LINE
+
+            MOVE WS-Q3 TO WS-EDIT-AMOUNT
+            STRING "   Q3 (75th percentile): " WS-EDIT-AMOUNT
+                DELIMITED BY SIZE INTO WS-PRINT-LINE
+            PERFORM WRITE-REPORT-LINE
+
+            MOVE WS-IQR TO WS-EDIT-AMOUNT
+            STRING "   Interquartile Range: " WS-EDIT-AMOUNT
+                DELIMITED BY SIZE INTO WS-PRINT-LINE
+            PERFORM WRITE-REPORT-LINE
+
+            MOVE WS-OUTLIER-COUNT TO WS-EDIT-COUNT
+            STRING "   Outliers (beyond 1.5*IQR): " WS-EDIT-COUNT
+                DELIMITED BY SIZE INTO WS-PRINT-LINE
+            PERFORM WRITE-REPORT-LINE
+        END-IF
+    ELSE
+        MOVE "No data was processed." TO WS-PRINT-LINE
+        PERFORM WRITE-REPORT-LINE
+    END-IF.
+
+*> Prints the page banner: report title, input file, run date.
+*> Builds its lines in WS-HEADING-LINE rather than WS-PRINT-LINE -
+*> WRITE-REPORT-LINE calls this paragraph on a page rollover *before*
+*> writing the caller's pending WS-PRINT-LINE, so clobbering that
+*> field here would silently drop the caller's line
+WRITE-REPORT-HEADING.
+    ADD 1 TO WS-PAGE-COUNT.
+    MOVE SPACES TO WS-HEADING-LINE.
+    STRING "STATISTICAL ANALYSIS RESULTS - PAGE " WS-PAGE-COUNT
+        DELIMITED BY SIZE INTO WS-HEADING-LINE.
+    WRITE REPORT-RECORD FROM WS-HEADING-LINE.
+
+    MOVE "============================" TO WS-HEADING-LINE.
+    WRITE REPORT-RECORD FROM WS-HEADING-LINE.
+
+    MOVE SPACES TO WS-HEADING-LINE.
+    STRING "Input file: " WS-FILENAME DELIMITED BY SIZE
+        INTO WS-HEADING-LINE.
+    WRITE REPORT-RECORD FROM WS-HEADING-LINE.
+
+    MOVE SPACES TO WS-HEADING-LINE.
+    STRING "Run date: " WS-RUN-DATE-TEXT DELIMITED BY SIZE
+        INTO WS-HEADING-LINE.
+    WRITE REPORT-RECORD FROM WS-HEADING-LINE.
+
+    MOVE SPACES TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+
+    MOVE 5 TO WS-LINE-COUNT.
+
+*> Writes one detail line, rolling to a new page when full
+WRITE-REPORT-LINE.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+        MOVE SPACES TO REPORT-RECORD
+        WRITE REPORT-RECORD AFTER ADVANCING PAGE
+        PERFORM WRITE-REPORT-HEADING
+    END-IF.
+    WRITE REPORT-RECORD FROM WS-PRINT-LINE.
+    ADD 1 TO WS-LINE-COUNT.
+    MOVE SPACES TO WS-PRINT-LINE.
+
+*> Writes a blank spacer line between report sections
+WRITE-REPORT-BLANK-LINE.
+    MOVE SPACES TO WS-PRINT-LINE.
+    PERFORM WRITE-REPORT-LINE.
